@@ -0,0 +1,14 @@
+cobcpy*
+      *****************************************************************
+      * STRPARM - shared 60-byte string-parameter layout used by
+      * cobchangestr and its callers.  SP-TAG carries short control /
+      * identification data; SP-BODY is the text the transformation
+      * logic actually operates on.  Callers COPY this REPLACING the
+      * generic STRPARM-RECORD name with whatever 01 name they need,
+      * e.g.:
+      *     copy strparm replacing ==STRPARM-RECORD== by
+      *         ==StringParameter==.
+      *****************************************************************
+       01 STRPARM-RECORD.
+           05 SP-TAG pic x(10).
+           05 SP-BODY pic x(50).
