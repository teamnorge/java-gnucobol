@@ -0,0 +1,12 @@
+cobcpy*
+      *****************************************************************
+      * CHGRTNCD - return-code legend shared by cobchangestr and its
+      * callers (COBCHDRV, COBCHMNT).  Callers should MOVE the
+      * subprogram RETURN-CODE into CS-RETURN-CODE and branch on the
+      * condition names below instead of testing raw numerics.
+      *****************************************************************
+       01 CS-RETURN-CODE pic 9(2) value zero.
+           88 CS-RC-CHANGED-NORMALLY value 0.
+           88 CS-RC-INVALID-INPUT value 4.
+           88 CS-RC-LENGTH-ERROR value 8.
+           88 CS-RC-UNEXPECTED-CONDITION value 12.
