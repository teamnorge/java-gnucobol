@@ -0,0 +1,18 @@
+cobcpy*
+      *****************************************************************
+      * CHGFUNC - transformation-mode codes accepted by cobchangestr's
+      * CS-FunctionCode linkage parameter.  Omitting the parameter (or
+      * passing spaces) is equivalent to CHGFUNC-CODE-DEFAULT-CHANGE,
+      * which preserves the program's original one-literal behavior.
+      * Callers COPY this REPLACING the generic CHGFUNC-CODE name,
+      * e.g.:
+      *     copy chgfunc replacing ==CHGFUNC-CODE== by
+      *         ==WS-Function-Code==.
+      *****************************************************************
+       01 CHGFUNC-CODE pic x(2) value '00'.
+           88 CHGFUNC-CODE-DEFAULT-CHANGE value '00' ' '.
+           88 CHGFUNC-CODE-UPPERCASE-BODY value '01'.
+           88 CHGFUNC-CODE-TRIM-BODY value '02'.
+           88 CHGFUNC-CODE-PAD-BODY value '03'.
+           88 CHGFUNC-CODE-SUBSTITUTE-BODY value '04'.
+           88 CHGFUNC-CODE-IS-VALID value '00' '01' '02' '03' '04' ' '.
