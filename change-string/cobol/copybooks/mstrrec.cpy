@@ -0,0 +1,15 @@
+cobcpy*
+      *****************************************************************
+      * MSTRREC - VSAM master record layout maintained by COBCHMNT.
+      * MR-CHANGE-FIELD is the designated field that maintenance
+      * applies cobchangestr's string-change logic to; it uses the
+      * same STRPARM tag/body layout as every other cobchangestr
+      * caller so the two programs agree on what "the field" means.
+      *****************************************************************
+       01 MSTRREC-RECORD.
+           05 MR-KEY pic x(10).
+           copy strparm replacing ==01 STRPARM-RECORD== by
+               ==05 MR-CHANGE-FIELD==
+               ==05 SP-TAG== by ==10 SP-TAG==
+               ==05 SP-BODY== by ==10 SP-BODY==.
+           05 MR-FILLER pic x(20).
