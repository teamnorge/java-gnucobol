@@ -0,0 +1,12 @@
+cobcpy*
+      *****************************************************************
+      * AUDTREC - fixed-length audit record written by cobchangestr
+      * (and, via it, any program that delegates string-change logic
+      * to cobchangestr, such as COBCHMNT) for every invocation.
+      *****************************************************************
+       01 AUDIT-RECORD.
+           05 AUD-TIMESTAMP pic x(21).
+           05 AUD-CALLING-PROGRAM pic x(8).
+           05 AUD-ORIGINAL-VALUE pic x(60).
+           05 AUD-RESULTING-VALUE pic x(60).
+           05 AUD-RETURN-CODE pic 9(2).
