@@ -0,0 +1,493 @@
+cobdrv*
+       identification division.
+       program-id. cobchdrv.
+       environment division.
+       input-output section.
+       file-control.
+           select input-file assign to "COBCHIN"
+               organization is sequential
+               file status is ws-input-status.
+           select output-file assign to "COBCHOUT"
+               organization is sequential
+               file status is ws-output-status.
+           select report-file assign to "COBCHRPT"
+               organization is sequential
+               file status is ws-report-status.
+           select checkpoint-file assign to "COBCHCKP"
+               organization is sequential
+               file status is ws-checkpoint-status.
+       data division.
+       file section.
+       fd  input-file
+           record contains 60 characters.
+       01 input-record pic x(60).
+       fd  output-file
+           record contains 60 characters.
+       01 output-record pic x(60).
+       fd  report-file
+           record contains 80 characters.
+       01 report-line pic x(80).
+       fd  checkpoint-file
+           record contains 18 characters.
+       01 checkpoint-record.
+           05 ckpt-last-record-number pic 9(9).
+           05 ckpt-records-written pic 9(9).
+       working-storage section.
+       copy chgrtncd replacing ==CS-RETURN-CODE== by
+           ==ws-last-return-code==.
+       01 ws-input-status pic x(2) value spaces.
+       01 ws-output-status pic x(2) value spaces.
+       01 ws-report-status pic x(2) value spaces.
+       01 ws-checkpoint-status pic x(2) value spaces.
+       01 ws-eof-switch pic x value 'N'.
+           88 ws-end-of-input value 'Y'.
+       01 ws-records-read pic 9(9) value zero.
+       01 ws-records-written pic 9(9) value zero.
+       copy strparm replacing ==STRPARM-RECORD== by
+           ==ws-string-parameter==.
+       01 ws-calling-program pic x(8) value 'cobchdrv'.
+       01 ws-close-return-code pic 9(4) value zero.
+       01 ws-report-line-number pic 9(4) value zero.
+      *--- driver PARM: FFRNNNNN (function code, restart Y/N, ------
+      *--- checkpoint interval), consistent with this shop's style --
+      *--- of one positional PARM string per batch step -------------
+       01 ws-driver-parm pic x(20) value spaces.
+       01 ws-driver-parm-fields redefines ws-driver-parm.
+           05 ws-raw-function-code pic x(2).
+           05 ws-restart-flag pic x(1).
+               88 ws-restart-requested value 'Y'.
+           05 ws-checkpoint-interval pic 9(5).
+           05 filler pic x(12).
+       copy chgfunc replacing ==CHGFUNC-CODE== by
+           ==ws-function-code==.
+       01 ws-restart-after-record pic 9(9) value zero.
+       01 ws-skip-counter pic 9(9) value zero.
+       01 ws-records-since-checkpoint pic 9(9) value zero.
+       01 ws-checkpoint-position pic 9(9) value zero.
+      *--- return-code and mode counters for the summary report -----
+       01 ws-count-rc-00 pic 9(9) value zero.
+       01 ws-count-rc-04 pic 9(9) value zero.
+       01 ws-count-rc-08 pic 9(9) value zero.
+       01 ws-count-rc-12 pic 9(9) value zero.
+       01 ws-count-rc-other pic 9(9) value zero.
+       01 ws-count-fn-00 pic 9(9) value zero.
+       01 ws-count-fn-01 pic 9(9) value zero.
+       01 ws-count-fn-02 pic 9(9) value zero.
+       01 ws-count-fn-03 pic 9(9) value zero.
+       01 ws-count-fn-04 pic 9(9) value zero.
+      *--- reconciliation of input/output/audit record counts -------
+      *--- ws-audit-sequence-number is cobchangestr's own per-run -----
+      *--- audit-write counter, returned after every call so the ------
+      *--- driver can reconcile without re-reading the whole, ---------
+      *--- ever-growing COBCHAUD history (and without being thrown ----
+      *--- off by unrelated COBCHMNT activity against the same file) --
+       01 ws-audit-sequence-number pic 9(9) value zero.
+       01 ws-reconciliation-switch pic x value 'Y'.
+           88 ws-reconciliation-ok value 'Y'.
+      *--- list of records that failed validation --------------------
+       01 ws-max-failed-records pic 9(4) value 200.
+       01 ws-failed-record-count pic 9(4) value zero.
+       01 ws-failed-records-truncated pic x value 'N'.
+           88 ws-failed-list-truncated value 'Y'.
+       01 ws-failed-record-table.
+           05 ws-failed-record-entry occurs 200 times
+               indexed by ws-failed-idx.
+               10 ws-failed-record-number pic 9(9).
+               10 ws-failed-record-value pic x(30).
+               10 ws-failed-return-code pic 9(4).
+       procedure division.
+       A-Main Section.
+               display 'Starting: cobchdrv.cbl'
+               accept ws-driver-parm from command-line
+               move ws-raw-function-code to ws-function-code
+               if ws-function-code = spaces
+                   move '00' to ws-function-code
+               end-if
+               if ws-checkpoint-interval is not numeric
+                   or ws-checkpoint-interval = zero
+                   move 1000 to ws-checkpoint-interval
+               end-if
+               perform B-Initialize
+               perform C-Process-Records
+                   until ws-end-of-input
+               perform D-Terminate
+               goback.
+
+       B-Initialize Section.
+               if ws-restart-requested
+                   perform B1-Read-Checkpoint
+               end-if
+               open input input-file
+               if ws-input-status not = '00'
+                   display 'COBCHDRV: unable to open COBCHIN, status '
+                       ws-input-status
+                   move 16 to return-code
+                   stop run
+               end-if
+               if ws-restart-requested
+                   and ws-restart-after-record > zero
+                   open extend output-file
+               else
+                   open output output-file
+               end-if
+               if ws-output-status not = '00'
+                   display 'COBCHDRV: unable to open COBCHOUT, status '
+                       ws-output-status
+                   move 16 to return-code
+                   stop run
+               end-if
+               open output report-file
+               if ws-report-status not = '00'
+                   display 'COBCHDRV: unable to open COBCHRPT, status '
+                       ws-report-status
+                   move 16 to return-code
+                   stop run
+               end-if
+               if ws-restart-requested
+                   and ws-restart-after-record > zero
+                   display 'COBCHDRV: restarting after record '
+                       ws-restart-after-record
+                   perform B2-Skip-Processed-Records
+               end-if
+               perform E-Read-Input-Record.
+
+       B1-Read-Checkpoint Section.
+               open input checkpoint-file
+               if ws-checkpoint-status = '00'
+                   read checkpoint-file into checkpoint-record
+                       at end
+                           move zero to ws-restart-after-record
+                       not at end
+                           move ckpt-last-record-number
+                               to ws-restart-after-record
+                   end-read
+                   close checkpoint-file
+               else
+                   display 'COBCHDRV: no checkpoint found, '
+                       'restarting from record 1'
+                   move zero to ws-restart-after-record
+               end-if.
+
+       B2-Skip-Processed-Records Section.
+               perform varying ws-skip-counter from 1 by 1
+                   until ws-skip-counter > ws-restart-after-record
+                       or ws-end-of-input
+                   read input-file into input-record
+                       at end
+                           move 'Y' to ws-eof-switch
+                       not at end
+                           if ws-input-status not = '00'
+                               and ws-input-status not = '10'
+                               display 'COBCHDRV: read failure on '
+                                   'COBCHIN, status ' ws-input-status
+                               move 16 to return-code
+                               stop run
+                           end-if
+                   end-read
+               end-perform.
+
+       C-Process-Records Section.
+               move input-record to ws-string-parameter
+               call 'cobchangestr' using
+                   by reference ws-string-parameter
+                   by reference ws-calling-program
+                   by reference ws-function-code
+                   by reference ws-audit-sequence-number
+               move return-code to ws-last-return-code
+               move ws-string-parameter to output-record
+               write output-record
+               if ws-output-status not = '00'
+                   display 'COBCHDRV: write to COBCHOUT failed, status '
+                       ws-output-status
+                   move 16 to return-code
+                   stop run
+               end-if
+               add 1 to ws-records-written
+               perform F-Tally-Counts
+               add 1 to ws-records-since-checkpoint
+               if ws-records-since-checkpoint >= ws-checkpoint-interval
+                   perform H1-Write-Checkpoint
+                   move zero to ws-records-since-checkpoint
+               end-if
+               perform E-Read-Input-Record.
+
+       D-Terminate Section.
+               perform H1-Write-Checkpoint
+               close input-file
+               close output-file
+               call 'cobchcls' using
+                   by reference ws-close-return-code
+               perform I-Reconcile-Record-Counts
+               perform J-Set-Job-Return-Code
+               perform G-Write-Summary-Report
+               close report-file
+               display 'COBCHDRV: records read    ' ws-records-read
+               display 'COBCHDRV: records written ' ws-records-written
+               display 'Ending: cobchdrv.cbl'.
+
+       J-Set-Job-Return-Code Section.
+      *--- aggregate job RC is the worst-severity RC seen across -----
+      *--- the run, not whatever the last record happened to leave --
+      *--- in the RETURN-CODE register --------------------------------
+               evaluate true
+                   when ws-count-rc-12 > zero
+                       or ws-count-rc-other > zero
+                       move 12 to return-code
+                   when ws-count-rc-08 > zero
+                       move 8 to return-code
+                   when ws-count-rc-04 > zero
+                       move 4 to return-code
+                   when other
+                       move 0 to return-code
+               end-evaluate
+               if not ws-reconciliation-ok
+                   move 20 to return-code
+               end-if.
+
+       I-Reconcile-Record-Counts Section.
+               move 'Y' to ws-reconciliation-switch
+               if ws-records-read not = ws-records-written
+                   or ws-records-read not = ws-audit-sequence-number
+                   move 'N' to ws-reconciliation-switch
+                   display 'COBCHDRV: reconciliation FAILED - read '
+                       ws-records-read ' written ' ws-records-written
+                       ' audited ' ws-audit-sequence-number
+               end-if.
+
+       H1-Write-Checkpoint Section.
+               compute ws-checkpoint-position =
+                   ws-restart-after-record + ws-records-read
+               open output checkpoint-file
+               move ws-checkpoint-position to ckpt-last-record-number
+               move ws-records-written to ckpt-records-written
+               write checkpoint-record
+               close checkpoint-file.
+
+       E-Read-Input-Record Section.
+               read input-file into input-record
+                   at end
+                       move 'Y' to ws-eof-switch
+                   not at end
+                       if ws-input-status not = '00'
+                           and ws-input-status not = '10'
+                           display 'COBCHDRV: read failure on COBCHIN, '
+                               'status ' ws-input-status
+                           move 16 to return-code
+                           stop run
+                       end-if
+                       add 1 to ws-records-read
+               end-read.
+
+       F-Tally-Counts Section.
+               evaluate true
+                   when CS-RC-CHANGED-NORMALLY
+                       add 1 to ws-count-rc-00
+                   when CS-RC-INVALID-INPUT
+                       add 1 to ws-count-rc-04
+                       perform F1-Record-Failed-Validation
+                   when CS-RC-LENGTH-ERROR
+                       add 1 to ws-count-rc-08
+                   when CS-RC-UNEXPECTED-CONDITION
+                       add 1 to ws-count-rc-12
+                       perform F1-Record-Failed-Validation
+                   when other
+                       add 1 to ws-count-rc-other
+               end-evaluate
+               evaluate true
+                   when CHGFUNC-CODE-DEFAULT-CHANGE
+                       add 1 to ws-count-fn-00
+                   when CHGFUNC-CODE-UPPERCASE-BODY
+                       add 1 to ws-count-fn-01
+                   when CHGFUNC-CODE-TRIM-BODY
+                       add 1 to ws-count-fn-02
+                   when CHGFUNC-CODE-PAD-BODY
+                       add 1 to ws-count-fn-03
+                   when CHGFUNC-CODE-SUBSTITUTE-BODY
+                       add 1 to ws-count-fn-04
+               end-evaluate.
+
+       F1-Record-Failed-Validation Section.
+               if ws-failed-record-count < ws-max-failed-records
+                   add 1 to ws-failed-record-count
+                   set ws-failed-idx to ws-failed-record-count
+                   move ws-records-read
+                       to ws-failed-record-number(ws-failed-idx)
+                   move input-record(1:30)
+                       to ws-failed-record-value(ws-failed-idx)
+                   move ws-last-return-code
+                       to ws-failed-return-code(ws-failed-idx)
+               else
+                   set ws-failed-list-truncated to true
+               end-if.
+
+       G-Write-Summary-Report Section.
+               move spaces to report-line
+               move 'COBCHDRV BATCH RUN SUMMARY' to report-line
+               write report-line
+               move spaces to report-line
+               write report-line
+               perform G1-Write-Total-Line
+               perform G2-Write-Return-Code-Lines
+               perform G3-Write-Function-Code-Lines
+               perform G4-Write-Failed-Record-Lines
+               perform G5-Write-Reconciliation-Lines.
+
+       G1-Write-Total-Line Section.
+               move spaces to report-line
+               string 'TOTAL RECORDS PROCESSED: ' delimited by size
+                   ws-records-read delimited by size
+                   into report-line
+               end-string
+               write report-line.
+
+       G2-Write-Return-Code-Lines Section.
+               move spaces to report-line
+               write report-line
+               move 'COUNTS BY RETURN CODE' to report-line
+               write report-line
+               move spaces to report-line
+               string '  RC 00 (CHANGED NORMALLY) : '
+                   delimited by size
+                   ws-count-rc-00 delimited by size
+                   into report-line
+               end-string
+               write report-line
+               move spaces to report-line
+               string '  RC 04 (INVALID INPUT)    : '
+                   delimited by size
+                   ws-count-rc-04 delimited by size
+                   into report-line
+               end-string
+               write report-line
+               move spaces to report-line
+               string '  RC 08 (LENGTH ERROR)     : '
+                   delimited by size
+                   ws-count-rc-08 delimited by size
+                   into report-line
+               end-string
+               write report-line
+               move spaces to report-line
+               string '  RC 12 (UNEXPECTED)       : '
+                   delimited by size
+                   ws-count-rc-12 delimited by size
+                   into report-line
+               end-string
+               write report-line
+               move spaces to report-line
+               string '  RC OTHER                 : '
+                   delimited by size
+                   ws-count-rc-other delimited by size
+                   into report-line
+               end-string
+               write report-line.
+
+       G3-Write-Function-Code-Lines Section.
+               move spaces to report-line
+               write report-line
+               move 'COUNTS BY TRANSFORMATION MODE' to report-line
+               write report-line
+               move spaces to report-line
+               string '  MODE 00 (DEFAULT CHANGE)    : '
+                   delimited by size
+                   ws-count-fn-00 delimited by size
+                   into report-line
+               end-string
+               write report-line
+               move spaces to report-line
+               string '  MODE 01 (UPPER-CASE BODY)   : '
+                   delimited by size
+                   ws-count-fn-01 delimited by size
+                   into report-line
+               end-string
+               write report-line
+               move spaces to report-line
+               string '  MODE 02 (TRIM BODY)         : '
+                   delimited by size
+                   ws-count-fn-02 delimited by size
+                   into report-line
+               end-string
+               write report-line
+               move spaces to report-line
+               string '  MODE 03 (PAD BODY)          : '
+                   delimited by size
+                   ws-count-fn-03 delimited by size
+                   into report-line
+               end-string
+               write report-line
+               move spaces to report-line
+               string '  MODE 04 (SUBSTITUTE BODY)   : '
+                   delimited by size
+                   ws-count-fn-04 delimited by size
+                   into report-line
+               end-string
+               write report-line.
+
+       G4-Write-Failed-Record-Lines Section.
+               move spaces to report-line
+               write report-line
+               move 'RECORDS THAT FAILED VALIDATION' to report-line
+               write report-line
+               if ws-failed-record-count = zero
+                   move spaces to report-line
+                   move '  (none)' to report-line
+                   write report-line
+               else
+                   perform varying ws-failed-idx from 1 by 1
+                       until ws-failed-idx > ws-failed-record-count
+                       move spaces to report-line
+                       string '  REC# ' delimited by size
+                           ws-failed-record-number(ws-failed-idx)
+                               delimited by size
+                           '  RC ' delimited by size
+                           ws-failed-return-code(ws-failed-idx)
+                               delimited by size
+                           '  ' delimited by size
+                           ws-failed-record-value(ws-failed-idx)
+                               delimited by size
+                           into report-line
+                       end-string
+                       write report-line
+                   end-perform
+                   if ws-failed-list-truncated
+                       move spaces to report-line
+                       string '  ... list truncated at '
+                           delimited by size
+                           ws-max-failed-records delimited by size
+                           ' entries' delimited by size
+                           into report-line
+                       end-string
+                       write report-line
+                   end-if
+               end-if.
+
+       G5-Write-Reconciliation-Lines Section.
+               move spaces to report-line
+               write report-line
+               move 'RECONCILIATION' to report-line
+               write report-line
+               move spaces to report-line
+               string '  INPUT RECORDS READ       : ' delimited by size
+                   ws-records-read delimited by size
+                   into report-line
+               end-string
+               write report-line
+               move spaces to report-line
+               string '  OUTPUT RECORDS WRITTEN   : ' delimited by size
+                   ws-records-written delimited by size
+                   into report-line
+               end-string
+               write report-line
+               move spaces to report-line
+               string '  AUDIT RECORDS ADDED      : ' delimited by size
+                   ws-audit-sequence-number delimited by size
+                   into report-line
+               end-string
+               write report-line
+               move spaces to report-line
+               if ws-reconciliation-ok
+                   move '  STATUS: RECONCILED' to report-line
+               else
+                   move '  STATUS: *** OUT OF BALANCE ***'
+                       to report-line
+               end-if
+               write report-line.
