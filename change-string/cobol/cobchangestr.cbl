@@ -1,16 +1,188 @@
 cobsub*
        identification division.
        program-id. cobchangestr.
+       environment division.
+       input-output section.
+       file-control.
+           select audit-file assign to "COBCHAUD"
+               organization is sequential
+               file status is ws-audit-status.
        data division.
+       file section.
+       fd  audit-file
+           record contains 151 characters.
+       copy audtrec.
+       working-storage section.
+       copy chgrtncd.
+       copy chgfunc replacing ==CHGFUNC-CODE== by
+           ==WS-Function-Code==.
+       01 ws-valid-input-switch pic x value 'Y'.
+           88 ws-input-is-valid value 'Y'.
+       01 ws-low-value-count pic 9(4) value zero.
+       01 ws-audit-status pic x(2) value spaces.
+       01 ws-audit-open-switch pic x value 'N'.
+           88 ws-audit-is-open value 'Y'.
+       01 ws-calling-program pic x(8) value spaces.
+       01 ws-original-value pic x(60) value spaces.
+       01 ws-work-body pic x(50) value spaces.
+       01 ws-pad-width pic 9(2) value 50.
+       01 ws-token-length pic 9 value zero.
+       01 ws-search-value pic x(4) value spaces.
+       01 ws-replace-value pic x(4) value spaces.
+       01 ws-trimmed-length pic 9(2) value zero.
+       01 ws-audit-sequence-number pic 9(9) value zero.
        linkage section.
-       01 StringParameter PIC X(60).
+       copy strparm replacing ==STRPARM-RECORD== by
+           ==StringParameter==.
+       01 CallingProgramId pic x(8).
+       01 CS-FunctionCode pic x(2).
+       01 LS-Close-Return-Code pic 9(4).
+       01 CS-AuditSequenceNumber pic 9(9).
        procedure division using
-       by reference     StringParameter.
+       by reference     StringParameter
+       by reference     optional CallingProgramId
+       by reference     optional CS-FunctionCode
+       by reference     optional CS-AuditSequenceNumber.
        A-Main Section.
                display 'Starting: cobchangestr.cbl'
                display 'Called With [' StringParameter ']'
-               move 'String Parameter changed' to StringParameter 
+               move StringParameter to ws-original-value
+               if CallingProgramId is omitted
+                   move spaces to ws-calling-program
+               else
+                   move CallingProgramId to ws-calling-program
+               end-if
+               if CS-FunctionCode is omitted
+                   move '00' to WS-Function-Code
+               else
+                   move CS-FunctionCode to WS-Function-Code
+               end-if
+               set CS-RC-CHANGED-NORMALLY to true
+               perform B-Validate-Input
+               if ws-input-is-valid
+                   if CHGFUNC-CODE-IS-VALID
+                       perform D-Apply-Transformation
+                       if not CS-RC-LENGTH-ERROR
+                           set CS-RC-CHANGED-NORMALLY to true
+                       end-if
+                   else
+                       set CS-RC-UNEXPECTED-CONDITION to true
+                   end-if
+               end-if
                display 'Changed to [' StringParameter ']'
-               move 2 TO return-code.
+               move CS-RETURN-CODE to return-code
+               perform C-Write-Audit-Record
+               if CS-AuditSequenceNumber is not omitted
+                   move ws-audit-sequence-number
+                       to CS-AuditSequenceNumber
+               end-if.
 
                goback.
+
+       B-Validate-Input Section.
+               move 'Y' to ws-valid-input-switch
+               if StringParameter = spaces
+                   or StringParameter = low-values
+                   move 'N' to ws-valid-input-switch
+                   set CS-RC-INVALID-INPUT to true
+               else
+                   move zero to ws-low-value-count
+                   inspect StringParameter
+                       tallying ws-low-value-count for all low-values
+                   if ws-low-value-count > zero
+                       move 'N' to ws-valid-input-switch
+                       set CS-RC-INVALID-INPUT to true
+                   end-if
+               end-if.
+
+       C-Write-Audit-Record Section.
+               if not ws-audit-is-open
+                   open extend audit-file
+                   if ws-audit-status = '35'
+                       open output audit-file
+                   end-if
+                   move 'Y' to ws-audit-open-switch
+               end-if
+               move function current-date to aud-timestamp
+               move ws-calling-program to aud-calling-program
+               move ws-original-value to aud-original-value
+               move StringParameter to aud-resulting-value
+               move CS-RETURN-CODE to aud-return-code
+               write audit-record
+               if ws-audit-status = '00'
+                   add 1 to ws-audit-sequence-number
+               else
+                   display 'COBCHANGESTR: audit write failed, status '
+                       ws-audit-status
+                   set CS-RC-UNEXPECTED-CONDITION to true
+                   move CS-RETURN-CODE to return-code
+               end-if.
+
+       D-Apply-Transformation Section.
+               evaluate true
+                   when CHGFUNC-CODE-UPPERCASE-BODY
+                       move function upper-case(SP-BODY) to SP-BODY
+                   when CHGFUNC-CODE-TRIM-BODY
+                       move spaces to ws-work-body
+                       move function trim(SP-BODY trailing)
+                           to ws-work-body
+                       move ws-work-body to SP-BODY
+                   when CHGFUNC-CODE-PAD-BODY
+                       perform D1-Pad-Body-To-Width
+                   when CHGFUNC-CODE-SUBSTITUTE-BODY
+      *--- SP-TAG(1:1) carries the actual token length (1-4) so a -----
+      *--- short search/replace value isn't matched/replaced with -----
+      *--- its trailing pad spaces -------------------------------------
+                       move SP-TAG(1:1) to ws-token-length
+                       move SP-TAG(2:4) to ws-search-value
+                       move SP-TAG(6:4) to ws-replace-value
+                       if ws-token-length > zero
+                               and ws-token-length <= 4
+                           inspect SP-BODY replacing all
+                               ws-search-value(1:ws-token-length)
+                               by ws-replace-value(1:ws-token-length)
+                       end-if
+                   when other
+                       move 'String Parameter changed'
+                           to StringParameter
+               end-evaluate.
+
+       D1-Pad-Body-To-Width Section.
+               move 50 to ws-pad-width
+               if SP-TAG(1:2) is numeric
+                   move SP-TAG(1:2) to ws-pad-width
+                   if ws-pad-width = zero or ws-pad-width > 50
+                       move 50 to ws-pad-width
+                   end-if
+               end-if
+               move spaces to ws-work-body
+               move function trim(SP-BODY) to ws-work-body
+               move function length(function trim(SP-BODY))
+                   to ws-trimmed-length
+               if ws-trimmed-length > ws-pad-width
+                   set CS-RC-LENGTH-ERROR to true
+               end-if
+               move spaces to SP-BODY
+               move ws-work-body(1:ws-pad-width)
+                   to SP-BODY(1:ws-pad-width).
+
+       Z-Close-Audit Section.
+               if ws-audit-is-open
+                   close audit-file
+                   if ws-audit-status = '00'
+                       move CS-RETURN-CODE to LS-Close-Return-Code
+                   else
+                       display 'COBCHANGESTR: close of COBCHAUD '
+                           'failed, status ' ws-audit-status
+                       move 12 to LS-Close-Return-Code
+                   end-if
+                   move 'N' to ws-audit-open-switch
+               else
+                   move CS-RETURN-CODE to LS-Close-Return-Code
+               end-if.
+
+       Z1-Cobchcls-Entry Section.
+       entry 'cobchcls' using
+       by reference     LS-Close-Return-Code.
+               perform Z-Close-Audit
+               goback.
