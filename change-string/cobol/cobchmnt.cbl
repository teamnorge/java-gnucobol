@@ -0,0 +1,95 @@
+cobsub*
+       identification division.
+       program-id. cobchmnt.
+       environment division.
+       input-output section.
+       file-control.
+           select master-file assign to "COBCHMST"
+               organization is indexed
+               access mode is dynamic
+               record key is mr-key
+               file status is ws-master-status.
+       data division.
+       file section.
+       fd  master-file
+           record contains 90 characters.
+           copy mstrrec.
+       working-storage section.
+       copy chgrtncd.
+       01 ws-master-status pic x(2) value spaces.
+       01 ws-master-open-switch pic x value 'N'.
+           88 ws-master-is-open value 'Y'.
+       01 ws-calling-program pic x(8) value 'cobchmnt'.
+       01 ws-function-code pic x(2) value spaces.
+       01 ws-local-close-return-code pic 9(4) value zero.
+       linkage section.
+       01 MNT-Key pic x(10).
+       01 MNT-FunctionCode pic x(2).
+       01 LS-Close-Return-Code pic 9(4).
+       procedure division using
+       by reference     MNT-Key
+       by reference     optional MNT-FunctionCode
+       by reference     optional LS-Close-Return-Code.
+       A-Main Section.
+               display 'Starting: cobchmnt.cbl'
+               perform B-Open-Master-File
+               move MNT-Key to mr-key
+               read master-file
+                   invalid key
+                       set CS-RC-UNEXPECTED-CONDITION to true
+                       display 'COBCHMNT: key not found [' MNT-Key ']'
+                   not invalid key
+                       perform C-Change-And-Rewrite-Field
+               end-read
+               move CS-RETURN-CODE to return-code
+               perform Z-Close-Master-File.
+
+               goback.
+
+       B-Open-Master-File Section.
+               if not ws-master-is-open
+                   open i-o master-file
+                   if ws-master-status not = '00'
+                       display 'COBCHMNT: unable to open COBCHMST, '
+                           'status ' ws-master-status
+                       move 16 to return-code
+                       stop run
+                   end-if
+                   move 'Y' to ws-master-open-switch
+               end-if.
+
+       C-Change-And-Rewrite-Field Section.
+               if MNT-FunctionCode is omitted
+                   move spaces to ws-function-code
+               else
+                   move MNT-FunctionCode to ws-function-code
+               end-if
+               call 'cobchangestr' using
+                   by reference mr-change-field
+                   by reference ws-calling-program
+                   by reference ws-function-code
+               move return-code to CS-RETURN-CODE
+               rewrite mstrrec-record
+                   invalid key
+                       set CS-RC-UNEXPECTED-CONDITION to true
+                       display 'COBCHMNT: rewrite failed for key ['
+                           MNT-Key ']'
+               end-rewrite.
+
+       Z-Close-Master-File Section.
+               if ws-master-is-open
+                   close master-file
+                   move 'N' to ws-master-open-switch
+               end-if
+               call 'cobchcls' using
+                   by reference ws-local-close-return-code
+               if LS-Close-Return-Code is not omitted
+                   move ws-local-close-return-code
+                       to LS-Close-Return-Code
+               end-if.
+
+       Z1-Cobchmcl-Entry Section.
+       entry 'cobchmcl' using
+       by reference     LS-Close-Return-Code.
+               perform Z-Close-Master-File
+               goback.
